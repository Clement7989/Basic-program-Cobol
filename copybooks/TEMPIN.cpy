@@ -0,0 +1,9 @@
+      *****************************************************
+      *  TEMPIN.cpy                                       *
+      *  One batch reading processed by ConvertTemperature.*
+      *  TR-DIRECTION: 1=F->C 2=C->F 3=C->K 4=K->C 5=F->K  *
+      *                6=K->F                              *
+      *****************************************************
+       01  TEMP-READING-RECORD.
+           05  TR-DIRECTION             PIC X(1).
+           05  TR-VALUE                 PIC S9(4)V99.
