@@ -0,0 +1,15 @@
+      *****************************************************
+      *  BMIRPT.cpy                                       *
+      *  One printed line of the BMI batch report written *
+      *  by BMIBatch.                                     *
+      *****************************************************
+       01  BMI-REPORT-LINE.
+           05  RPT-PATIENT-ID           PIC X(8).
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  RPT-WEIGHT               PIC ZZ9.99.
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  RPT-HEIGHT               PIC Z9.99.
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  RPT-BMI                  PIC ZZ9.99.
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  RPT-CATEGORY             PIC X(12).
