@@ -0,0 +1,9 @@
+      *****************************************************
+      *  TXNLIMIT.cpy                                     *
+      *  Shared approval threshold for transactions        *
+      *  posted interactively (BankAccount) or in the      *
+      *  end-of-day batch (BankAccountBatch). Keeping one   *
+      *  copy means the interactive and batch posting       *
+      *  paths can never drift apart on this figure.        *
+      *****************************************************
+       01  WS-LARGE-TXN-THRESHOLD     PIC 9(10)V99 VALUE 5000.00.
