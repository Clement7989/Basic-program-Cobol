@@ -0,0 +1,9 @@
+      *****************************************************
+      *  BMIIN.cpy                                        *
+      *  One roster record read by BMIBatch: a patient's  *
+      *  weight/height pair for the day.                  *
+      *****************************************************
+       01  BMI-ROSTER-RECORD.
+           05  BMI-PATIENT-ID           PIC X(8).
+           05  BMI-WEIGHT               PIC 9(3)V99.
+           05  BMI-HEIGHT               PIC 9(2)V99.
