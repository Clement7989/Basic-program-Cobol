@@ -0,0 +1,18 @@
+      *****************************************************
+      *  TRANLOG.cpy                                      *
+      *  Record layout for the TRANSACTION-LOG audit file *
+      *  written by BankAccount and its batch jobs.       *
+      *****************************************************
+       01  TRAN-LOG-RECORD.
+           05  TRAN-DATE                PIC 9(8).
+           05  TRAN-TIME                PIC 9(6).
+           05  TRAN-ACCT-NUMBER         PIC 9(6).
+           05  TRAN-TYPE                PIC X(10).
+           05  TRAN-AMOUNT              PIC S9(10)V99.
+           05  TRAN-BALANCE-BEFORE      PIC S9(10)V99.
+           05  TRAN-BALANCE-AFTER       PIC S9(10)V99.
+           05  TRAN-STATUS              PIC X(1).
+               88  TRAN-ACCEPTED            VALUE "A".
+               88  TRAN-REJECTED            VALUE "R".
+               88  TRAN-PENDING-APPROVAL    VALUE "P".
+           05  TRAN-REASON              PIC X(30).
