@@ -0,0 +1,13 @@
+      *****************************************************
+      *  ACCTREC.cpy                                      *
+      *  Record layout for the ACCOUNT-MASTER indexed file*
+      *  used by BankAccount and its related batch jobs.  *
+      *****************************************************
+       01  ACCOUNT-RECORD.
+           05  ACCT-NUMBER              PIC 9(6).
+           05  ACCT-TYPE                PIC X(1).
+               88  ACCT-TYPE-CHECKING       VALUE "C".
+               88  ACCT-TYPE-SAVINGS        VALUE "S".
+           05  ACCT-BALANCE             PIC S9(10)V99.
+           05  ACCT-LAST-ACTIVITY-DATE  PIC 9(8).
+           05  FILLER                   PIC X(9).
