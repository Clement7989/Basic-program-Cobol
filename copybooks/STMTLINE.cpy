@@ -0,0 +1,14 @@
+      *****************************************************
+      *  STMTLINE.cpy                                     *
+      *  Printed-statement line layout for AcctStatement. *
+      *****************************************************
+       01  STATEMENT-LINE.
+           05  STMT-ACCT-NUMBER         PIC 9(6).
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  STMT-DATE                PIC 9(8).
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  STMT-TRAN-TYPE           PIC X(10).
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  STMT-AMOUNT              PIC Z,ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  STMT-RUNNING-BALANCE     PIC Z,ZZZ,ZZZ,ZZ9.99-.
