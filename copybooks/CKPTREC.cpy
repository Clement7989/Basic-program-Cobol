@@ -0,0 +1,7 @@
+      *****************************************************
+      *  CKPTREC.cpy                                      *
+      *  Single-record checkpoint for BankAccountBatch    *
+      *  restart support.                                 *
+      *****************************************************
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-SEQUENCE       PIC 9(6).
