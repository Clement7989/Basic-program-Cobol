@@ -0,0 +1,13 @@
+      *****************************************************
+      *  TEMPRPT.cpy                                       *
+      *  One printed line of the ConvertTemperature batch   *
+      *  conversion report.                                 *
+      *****************************************************
+       01  TEMP-REPORT-LINE.
+           05  TRPT-DIRECTION           PIC X(12).
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  TRPT-INPUT-VALUE         PIC ZZZ9.99-.
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  TRPT-OUTPUT-VALUE        PIC ZZZ9.99-.
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  TRPT-STATUS              PIC X(14).
