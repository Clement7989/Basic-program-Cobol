@@ -0,0 +1,13 @@
+      *****************************************************
+      *  BMITREND.cpy                                     *
+      *  One printed line of the per-patient BMI trend    *
+      *  report written by BMIHistoryReport.               *
+      *****************************************************
+       01  TREND-LINE.
+           05  TRD-PATIENT-ID           PIC X(8).
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  TRD-DATE                 PIC 9(8).
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  TRD-BMI                  PIC ZZ9.99.
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  TRD-TREND                PIC X(18).
