@@ -0,0 +1,12 @@
+      *****************************************************
+      *  BMIHIST.cpy                                      *
+      *  One appended record in the BMI history file,     *
+      *  written by CalculateBMI and BMIBatch, read by     *
+      *  BMIHistoryReport.                                 *
+      *****************************************************
+       01  BMI-HISTORY-RECORD.
+           05  HIST-PATIENT-ID          PIC X(8).
+           05  HIST-DATE                PIC 9(8).
+           05  HIST-WEIGHT              PIC 9(3)V99.
+           05  HIST-HEIGHT              PIC 9(2)V99.
+           05  HIST-BMI                 PIC 9(3)V99.
