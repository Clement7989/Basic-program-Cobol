@@ -0,0 +1,10 @@
+      *****************************************************
+      *  BATCHTXN.cpy                                     *
+      *  One input record for the BankAccount end-of-day  *
+      *  batch posting run (BankAccountBatch).             *
+      *****************************************************
+       01  BATCH-TRAN-RECORD.
+           05  BT-SEQUENCE-NUMBER       PIC 9(6).
+           05  BT-ACCT-NUMBER           PIC 9(6).
+           05  BT-TRAN-TYPE             PIC X(10).
+           05  BT-TRAN-AMOUNT           PIC 9(10)V99.
