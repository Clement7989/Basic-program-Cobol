@@ -0,0 +1,41 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MainMenu.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CHOICE     PIC X(1).
+           88  WS-CHOICE-QUIT    VALUE "4".
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           DISPLAY "--------------------------------------".
+           DISPLAY "        MENU PRINCIPAL - OUTILS        ".
+           DISPLAY "--------------------------------------".
+
+           MOVE SPACES TO WS-CHOICE.
+           PERFORM UNTIL WS-CHOICE-QUIT
+               PERFORM 100-DISPLAY-MENU
+               ACCEPT WS-CHOICE
+               EVALUATE WS-CHOICE
+                   WHEN "1"
+                       CALL "ConvertTemperature"
+                   WHEN "2"
+                       CALL "CalculateBMI"
+                   WHEN "3"
+                       CALL "BankAccount"
+                   WHEN "4"
+                       DISPLAY "Au revoir."
+                   WHEN OTHER
+                       DISPLAY "Choix invalide."
+               END-EVALUATE
+           END-PERFORM.
+
+           STOP RUN.
+
+       100-DISPLAY-MENU.
+           DISPLAY " ".
+           DISPLAY "1. Conversion de température".
+           DISPLAY "2. Calcul de l'IMC".
+           DISPLAY "3. Gestion du compte en banque".
+           DISPLAY "4. Quitter".
+           DISPLAY "Votre choix :".
