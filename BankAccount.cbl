@@ -1,42 +1,208 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BankAccount.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+           SELECT OPTIONAL TRANSACTION-LOG ASSIGN TO "TRANLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+           COPY ACCTREC.
+
+       FD  TRANSACTION-LOG.
+           COPY TRANLOG.
+
        WORKING-STORAGE SECTION.
+       01  WS-ACCT-FILE-STATUS PIC X(2).
+           88  WS-ACCT-OK                VALUE "00".
+           88  WS-ACCT-NOT-FOUND         VALUE "23".
+
+       01  WS-LOG-FILE-STATUS  PIC X(2).
+      *> "05" = optional TRANLOG not found at OPEN EXTEND; GnuCOBOL
+      *> and the mainframe runtime both create it on first write.
+           88  WS-LOG-OK                 VALUES "00" "05".
+
+       01  WS-BALANCE-BEFORE   PIC S9(10)V99.
 
-       01  ACCOUNT-BALANCE     PIC 9(10)V99 VALUE 0.00.
+       01  WS-ACCOUNT-NUMBER   PIC 9(6).
        01  TRANSACTION-AMOUNT  PIC 9(10)V99 VALUE 0.00.
        01  TRANSACTION-TYPE    PIC X(10).
+           88  VALID-TRANSACTION-TYPE   VALUES "dépôt", "retrait".
+       01  WS-NEW-ACCOUNT-REPLY PIC X(1).
+
+      *> Transactions above this amount require a second approval.
+           COPY TXNLIMIT.
+       01  WS-APPROVAL-REPLY    PIC X(1).
+       01  WS-TRANSACTION-APPROVED PIC X(1) VALUE "Y".
+           88  TRANSACTION-IS-APPROVED  VALUE "Y".
+           88  TRANSACTION-NOT-APPROVED VALUE "N".
 
        PROCEDURE DIVISION.
 
+       000-MAIN.
            DISPLAY "--------------------------------------".
            DISPLAY "     GESTION DU COMPTE EN BANQUE      ".
            DISPLAY "--------------------------------------".
 
+           OPEN I-O ACCOUNT-MASTER.
+           IF NOT WS-ACCT-OK
+               DISPLAY "Impossible d'ouvrir le fichier comptes : "
+                   WS-ACCT-FILE-STATUS
+               GOBACK
+           END-IF.
+
+           OPEN EXTEND TRANSACTION-LOG.
+           IF NOT WS-LOG-OK
+               CLOSE ACCOUNT-MASTER
+               DISPLAY "Impossible d'ouvrir le journal des"
+               DISPLAY "transactions : " WS-LOG-FILE-STATUS
+               GOBACK
+           END-IF.
+
+           PERFORM 100-LOAD-ACCOUNT.
+           PERFORM 200-GET-TRANSACTION.
+           MOVE ACCT-BALANCE TO WS-BALANCE-BEFORE.
+           PERFORM 300-POST-TRANSACTION.
+           PERFORM 400-WRITE-AUDIT-RECORD.
+
+           IF TRAN-ACCEPTED
+               DISPLAY "Votre " TRANSACTION-TYPE " sur votre compte"
+               DISPLAY "bancaire a bien été effectué."
+           END-IF.
            DISPLAY
-            "Entrée le solde initial de votre compte (ex: 1000.00) :".
-           ACCEPT ACCOUNT-BALANCE.
+            "Le solde après transaction est de : " ACCT-BALANCE.
+
+           CLOSE ACCOUNT-MASTER.
+           CLOSE TRANSACTION-LOG.
+           GOBACK.
 
-           DISPLAY "Souhaitez-vous effectuer un dépôt ou un retrait ?".
-           DISPLAY "(dépôt ou retrait)".
-           ACCEPT TRANSACTION-TYPE.
+       100-LOAD-ACCOUNT.
+           DISPLAY "Entrée le numéro de compte (6 chiffres) :".
+           ACCEPT WS-ACCOUNT-NUMBER.
+           MOVE WS-ACCOUNT-NUMBER TO ACCT-NUMBER.
+
+           READ ACCOUNT-MASTER
+               KEY IS ACCT-NUMBER
+               INVALID KEY
+                   PERFORM 110-CREATE-ACCOUNT
+           END-READ.
+
+       110-CREATE-ACCOUNT.
+           DISPLAY "Ce compte n'existe pas encore.".
+           DISPLAY "Créer un nouveau compte ? (O/N)".
+           ACCEPT WS-NEW-ACCOUNT-REPLY.
+           IF WS-NEW-ACCOUNT-REPLY NOT = "O" AND
+              WS-NEW-ACCOUNT-REPLY NOT = "o"
+               DISPLAY "Abandon."
+               CLOSE ACCOUNT-MASTER
+               CLOSE TRANSACTION-LOG
+               GOBACK
+           END-IF.
 
-           DISPLAY "Entrée le montant de la transaction (ex: 150.00) :".
-           ACCEPT TRANSACTION-AMOUNT.
+           MOVE WS-ACCOUNT-NUMBER TO ACCT-NUMBER.
+           MOVE SPACES TO ACCT-TYPE.
+           PERFORM UNTIL ACCT-TYPE-CHECKING OR ACCT-TYPE-SAVINGS
+               DISPLAY "Type de compte : (C)hèques ou (S)épargne ?"
+               ACCEPT ACCT-TYPE
+               MOVE FUNCTION UPPER-CASE(ACCT-TYPE) TO ACCT-TYPE
+               IF NOT ACCT-TYPE-CHECKING AND NOT ACCT-TYPE-SAVINGS
+                   DISPLAY "Entrée invalide. Tapez C ou S."
+               END-IF
+           END-PERFORM.
+           DISPLAY "Entrée le solde initial du compte (ex: 1000.00) :".
+           ACCEPT ACCT-BALANCE.
+           MOVE 0 TO ACCT-LAST-ACTIVITY-DATE.
+           WRITE ACCOUNT-RECORD
+               INVALID KEY
+                   DISPLAY "Erreur lors de la création du compte : "
+                       WS-ACCT-FILE-STATUS
+                   CLOSE ACCOUNT-MASTER
+                   CLOSE TRANSACTION-LOG
+                   GOBACK
+           END-WRITE.
 
-           
-           IF TRANSACTION-TYPE = "dépôt"
-               ADD TRANSACTION-AMOUNT TO ACCOUNT-BALANCE
-           ELSE IF TRANSACTION-TYPE = "retrait"
-               SUBTRACT TRANSACTION-AMOUNT FROM ACCOUNT-BALANCE
+       200-GET-TRANSACTION.
+           MOVE SPACES TO TRANSACTION-TYPE.
+           PERFORM UNTIL VALID-TRANSACTION-TYPE
+               DISPLAY "Souhaitez-vous effectuer un dépôt ou un"
+               DISPLAY "retrait ? (dépôt ou retrait)"
+               ACCEPT TRANSACTION-TYPE
+               IF NOT VALID-TRANSACTION-TYPE
+                   DISPLAY "Entrée invalide. Valeurs acceptées :"
+                   DISPLAY "dépôt ou retrait."
+               END-IF
+           END-PERFORM.
+
+           MOVE 0 TO TRANSACTION-AMOUNT.
+           PERFORM UNTIL TRANSACTION-AMOUNT > 0
+               DISPLAY "Entrée le montant de la transaction"
+               DISPLAY "(ex: 150.00) :"
+               ACCEPT TRANSACTION-AMOUNT
+               IF TRANSACTION-AMOUNT = 0
+                   DISPLAY "Le montant doit être supérieur à zéro."
+               END-IF
+           END-PERFORM.
+
+           SET TRANSACTION-IS-APPROVED TO TRUE.
+           IF TRANSACTION-AMOUNT > WS-LARGE-TXN-THRESHOLD
+               DISPLAY "Montant supérieur au seuil autorisé de "
+                   WS-LARGE-TXN-THRESHOLD
+               DISPLAY "Confirmer cette transaction ? (O/N)"
+               ACCEPT WS-APPROVAL-REPLY
+               IF WS-APPROVAL-REPLY NOT = "O" AND
+                  WS-APPROVAL-REPLY NOT = "o"
+                   SET TRANSACTION-NOT-APPROVED TO TRUE
+               END-IF
+           END-IF.
+
+       300-POST-TRANSACTION.
+           MOVE SPACES TO TRAN-REASON.
+           IF NOT TRANSACTION-IS-APPROVED
+               DISPLAY "Transaction refusée : approbation du"
+               DISPLAY "montant important non obtenue."
+               SET TRAN-REJECTED TO TRUE
+               MOVE "Approbation non obtenue" TO TRAN-REASON
+           ELSE IF TRANSACTION-TYPE = "dépôt"
+               ADD TRANSACTION-AMOUNT TO ACCT-BALANCE
+               SET TRAN-ACCEPTED TO TRUE
+               PERFORM 310-UPDATE-MASTER
            ELSE
-               DISPLAY "Transaction invalide !"
+               IF TRANSACTION-AMOUNT > ACCT-BALANCE
+                   DISPLAY "Fonds insuffisants : le retrait est"
+                   DISPLAY "refusé."
+                   SET TRAN-REJECTED TO TRUE
+                   MOVE "Solde insuffisant" TO TRAN-REASON
+               ELSE
+                   SUBTRACT TRANSACTION-AMOUNT FROM ACCT-BALANCE
+                   SET TRAN-ACCEPTED TO TRUE
+                   PERFORM 310-UPDATE-MASTER
+               END-IF
            END-IF.
 
+       310-UPDATE-MASTER.
+           ACCEPT ACCT-LAST-ACTIVITY-DATE FROM DATE YYYYMMDD.
+           REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                   DISPLAY "Erreur de mise à jour du compte : "
+                       WS-ACCT-FILE-STATUS
+           END-REWRITE.
 
-           DISPLAY "Votre "TRANSACTION-TYPE"sur votre compte bancaire"
-           DISPLAY "a bien été effectué.".
-           DISPLAY
-            "Le solde après transaction est de : " ACCOUNT-BALANCE.
-           STOP RUN.
+       400-WRITE-AUDIT-RECORD.
+           ACCEPT TRAN-DATE FROM DATE YYYYMMDD.
+           ACCEPT TRAN-TIME FROM TIME.
+           MOVE ACCT-NUMBER          TO TRAN-ACCT-NUMBER.
+           MOVE TRANSACTION-TYPE     TO TRAN-TYPE.
+           MOVE TRANSACTION-AMOUNT   TO TRAN-AMOUNT.
+           MOVE WS-BALANCE-BEFORE    TO TRAN-BALANCE-BEFORE.
+           MOVE ACCT-BALANCE         TO TRAN-BALANCE-AFTER.
+           WRITE TRAN-LOG-RECORD.
