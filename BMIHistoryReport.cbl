@@ -0,0 +1,120 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BMIHistoryReport.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL BMI-HISTORY-FILE ASSIGN TO "BMIHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-FILE-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWK1".
+
+           SELECT SORTED-HISTORY-FILE ASSIGN TO "BMIHSRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SORTED-FILE-STATUS.
+
+           SELECT TREND-REPORT-FILE ASSIGN TO "BMITREND"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TREND-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BMI-HISTORY-FILE.
+           COPY BMIHIST.
+
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05  SRT-PATIENT-ID           PIC X(8).
+           05  SRT-DATE                 PIC 9(8).
+           05  SRT-WEIGHT               PIC 9(3)V99.
+           05  SRT-HEIGHT               PIC 9(2)V99.
+           05  SRT-BMI                  PIC 9(3)V99.
+
+       FD  SORTED-HISTORY-FILE.
+       01  SORTED-HISTORY-RECORD.
+           05  SH-PATIENT-ID            PIC X(8).
+           05  SH-DATE                  PIC 9(8).
+           05  SH-WEIGHT                PIC 9(3)V99.
+           05  SH-HEIGHT                PIC 9(2)V99.
+           05  SH-BMI                   PIC 9(3)V99.
+
+       FD  TREND-REPORT-FILE.
+           COPY BMITREND.
+
+       WORKING-STORAGE SECTION.
+       01  WS-HIST-FILE-STATUS     PIC X(2).
+       01  WS-SORTED-FILE-STATUS   PIC X(2).
+           88  WS-SORTED-OK              VALUE "00".
+           88  WS-SORTED-EOF             VALUE "10".
+       01  WS-TREND-FILE-STATUS    PIC X(2).
+           88  WS-TREND-OK               VALUE "00".
+
+       01  WS-PREVIOUS-PATIENT-ID  PIC X(8) VALUE SPACES.
+       01  WS-PREVIOUS-BMI         PIC 9(3)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       000-MAIN.
+           DISPLAY "--------------------------------------".
+           DISPLAY "   IMC - TENDANCE PAR PATIENT          ".
+           DISPLAY "--------------------------------------".
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SRT-PATIENT-ID SRT-DATE
+               USING BMI-HISTORY-FILE
+               GIVING SORTED-HISTORY-FILE.
+
+           PERFORM 010-OPEN-FILES.
+
+           READ SORTED-HISTORY-FILE
+               AT END SET WS-SORTED-EOF TO TRUE
+           END-READ.
+           PERFORM UNTIL WS-SORTED-EOF
+               PERFORM 100-WRITE-TREND-LINE
+               READ SORTED-HISTORY-FILE
+                   AT END SET WS-SORTED-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE SORTED-HISTORY-FILE.
+           CLOSE TREND-REPORT-FILE.
+           GOBACK.
+
+       010-OPEN-FILES.
+           OPEN INPUT SORTED-HISTORY-FILE.
+           IF NOT WS-SORTED-OK
+               DISPLAY "Impossible d'ouvrir l'historique trié : "
+                   WS-SORTED-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT TREND-REPORT-FILE.
+           IF NOT WS-TREND-OK
+               DISPLAY "Impossible d'ouvrir le rapport de"
+               DISPLAY "tendance : " WS-TREND-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+       100-WRITE-TREND-LINE.
+           MOVE SPACES TO TREND-LINE.
+           MOVE SH-PATIENT-ID TO TRD-PATIENT-ID.
+           MOVE SH-DATE       TO TRD-DATE.
+           MOVE SH-BMI        TO TRD-BMI.
+
+           IF SH-PATIENT-ID NOT = WS-PREVIOUS-PATIENT-ID
+               MOVE "(première mesure)" TO TRD-TREND
+           ELSE
+               IF SH-BMI > WS-PREVIOUS-BMI
+                   MOVE "EN HAUSSE" TO TRD-TREND
+               ELSE IF SH-BMI < WS-PREVIOUS-BMI
+                   MOVE "EN BAISSE" TO TRD-TREND
+               ELSE
+                   MOVE "STABLE" TO TRD-TREND
+               END-IF
+           END-IF.
+
+           WRITE TREND-LINE.
+
+           MOVE SH-PATIENT-ID TO WS-PREVIOUS-PATIENT-ID.
+           MOVE SH-BMI        TO WS-PREVIOUS-BMI.
