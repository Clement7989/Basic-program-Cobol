@@ -0,0 +1,342 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BankAccountBatch.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-TRAN-FILE ASSIGN TO "BATCHIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-FILE-STATUS.
+
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+           SELECT OPTIONAL TRANSACTION-LOG ASSIGN TO "TRANLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
+
+           SELECT SUMMARY-REPORT ASSIGN TO "EODSUMM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUMM-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "EODCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BATCH-TRAN-FILE.
+           COPY BATCHTXN.
+
+       FD  ACCOUNT-MASTER.
+           COPY ACCTREC.
+
+       FD  TRANSACTION-LOG.
+           COPY TRANLOG.
+
+       FD  SUMMARY-REPORT.
+       01  SUMMARY-LINE                PIC X(60).
+
+       FD  CHECKPOINT-FILE.
+           COPY CKPTREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-BATCH-FILE-STATUS  PIC X(2).
+           88  WS-BATCH-OK               VALUE "00".
+           88  WS-BATCH-EOF              VALUE "10".
+
+       01  WS-ACCT-FILE-STATUS   PIC X(2).
+           88  WS-ACCT-OK                VALUE "00".
+
+       01  WS-LOG-FILE-STATUS    PIC X(2).
+      *> "05" = optional TRANLOG not found at OPEN EXTEND; GnuCOBOL
+      *> and the mainframe runtime both create it on first write.
+           88  WS-LOG-OK                 VALUES "00" "05".
+
+       01  WS-SUMM-FILE-STATUS   PIC X(2).
+           88  WS-SUMM-OK                VALUE "00".
+
+       01  WS-CKPT-FILE-STATUS   PIC X(2).
+           88  WS-CKPT-OK                VALUE "00".
+           88  WS-CKPT-NOT-FOUND         VALUE "35".
+
+       01  WS-LAST-CKPT-SEQUENCE PIC 9(6) VALUE 0.
+
+       01  WS-BALANCE-BEFORE     PIC S9(10)V99.
+
+       01  WS-TOTALS.
+           05  WS-TOTAL-DEPOSITS      PIC S9(12)V99 VALUE 0.
+           05  WS-TOTAL-WITHDRAWALS   PIC S9(12)V99 VALUE 0.
+           05  WS-COUNT-POSTED        PIC 9(6) VALUE 0.
+           05  WS-COUNT-REJECTED      PIC 9(6) VALUE 0.
+           05  WS-COUNT-PENDING       PIC 9(6) VALUE 0.
+
+      *> Transactions above this amount require manual approval and
+      *> are held out of auto-posting, same as the interactive path.
+           COPY TXNLIMIT.
+
+       01  WS-EDIT-AMOUNT             PIC ZZZ,ZZZ,ZZZ,ZZ9.99-.
+       01  WS-EDIT-COUNT              PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       000-MAIN.
+           DISPLAY "--------------------------------------".
+           DISPLAY "   TRAITEMENT DE FIN DE JOURNEE       ".
+           DISPLAY "--------------------------------------".
+
+           PERFORM 005-READ-CHECKPOINT.
+           PERFORM 010-OPEN-FILES.
+
+           IF WS-LAST-CKPT-SEQUENCE > 0
+               DISPLAY "Reprise après la transaction "
+                   WS-LAST-CKPT-SEQUENCE
+           END-IF.
+
+           READ BATCH-TRAN-FILE
+               AT END SET WS-BATCH-EOF TO TRUE
+           END-READ.
+           PERFORM UNTIL WS-BATCH-EOF
+               IF BT-SEQUENCE-NUMBER > WS-LAST-CKPT-SEQUENCE
+                   PERFORM 100-PROCESS-RECORD
+                   PERFORM 220-UPDATE-CHECKPOINT
+               END-IF
+               READ BATCH-TRAN-FILE
+                   AT END SET WS-BATCH-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+           PERFORM 900-WRITE-SUMMARY.
+           PERFORM 230-RESET-CHECKPOINT.
+           PERFORM 910-CLOSE-FILES.
+           GOBACK.
+
+       005-READ-CHECKPOINT.
+           MOVE 0 TO WS-LAST-CKPT-SEQUENCE.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-OK
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE CKPT-LAST-SEQUENCE TO WS-LAST-CKPT-SEQUENCE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       010-OPEN-FILES.
+           OPEN INPUT BATCH-TRAN-FILE.
+           IF NOT WS-BATCH-OK
+               DISPLAY "Impossible d'ouvrir le fichier de"
+               DISPLAY "transactions par lot : " WS-BATCH-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN I-O ACCOUNT-MASTER.
+           IF NOT WS-ACCT-OK
+               DISPLAY "Impossible d'ouvrir le fichier comptes : "
+                   WS-ACCT-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN EXTEND TRANSACTION-LOG.
+           IF NOT WS-LOG-OK
+               DISPLAY "Impossible d'ouvrir le journal des"
+               DISPLAY "transactions : " WS-LOG-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT SUMMARY-REPORT.
+           IF NOT WS-SUMM-OK
+               DISPLAY "Impossible d'ouvrir le rapport de"
+               DISPLAY "synthèse : " WS-SUMM-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+       100-PROCESS-RECORD.
+           IF BT-TRAN-AMOUNT = 0
+               PERFORM 180-REJECT-ZERO-AMOUNT
+           ELSE
+               MOVE BT-ACCT-NUMBER TO ACCT-NUMBER
+               READ ACCOUNT-MASTER
+                   KEY IS ACCT-NUMBER
+                   INVALID KEY
+                       PERFORM 190-REJECT-UNKNOWN-ACCOUNT
+                   NOT INVALID KEY
+                       IF BT-TRAN-AMOUNT > WS-LARGE-TXN-THRESHOLD
+                           PERFORM 195-HOLD-FOR-APPROVAL
+                       ELSE
+                           PERFORM 200-POST-BATCH-TRANSACTION
+                       END-IF
+               END-READ
+           END-IF.
+
+       180-REJECT-ZERO-AMOUNT.
+           ADD 1 TO WS-COUNT-REJECTED.
+           DISPLAY "Transaction " BT-SEQUENCE-NUMBER
+               " rejetée : montant nul ou invalide."
+           ACCEPT TRAN-DATE FROM DATE YYYYMMDD.
+           ACCEPT TRAN-TIME FROM TIME.
+           MOVE BT-ACCT-NUMBER      TO TRAN-ACCT-NUMBER.
+           MOVE BT-TRAN-TYPE        TO TRAN-TYPE.
+           MOVE BT-TRAN-AMOUNT      TO TRAN-AMOUNT.
+           MOVE 0                   TO TRAN-BALANCE-BEFORE.
+           MOVE 0                   TO TRAN-BALANCE-AFTER.
+           SET TRAN-REJECTED        TO TRUE.
+           MOVE "Montant nul ou invalide" TO TRAN-REASON.
+           WRITE TRAN-LOG-RECORD.
+
+       195-HOLD-FOR-APPROVAL.
+           ADD 1 TO WS-COUNT-PENDING.
+           DISPLAY "Transaction " BT-SEQUENCE-NUMBER
+               " mise en attente : montant supérieur au seuil."
+           ACCEPT TRAN-DATE FROM DATE YYYYMMDD.
+           ACCEPT TRAN-TIME FROM TIME.
+           MOVE BT-ACCT-NUMBER      TO TRAN-ACCT-NUMBER.
+           MOVE BT-TRAN-TYPE        TO TRAN-TYPE.
+           MOVE BT-TRAN-AMOUNT      TO TRAN-AMOUNT.
+           MOVE ACCT-BALANCE        TO TRAN-BALANCE-BEFORE.
+           MOVE ACCT-BALANCE        TO TRAN-BALANCE-AFTER.
+           SET TRAN-PENDING-APPROVAL TO TRUE.
+           MOVE "En attente d'approbation" TO TRAN-REASON.
+           WRITE TRAN-LOG-RECORD.
+
+       190-REJECT-UNKNOWN-ACCOUNT.
+           ADD 1 TO WS-COUNT-REJECTED.
+           DISPLAY "Transaction " BT-SEQUENCE-NUMBER
+               " rejetée : compte " BT-ACCT-NUMBER " inconnu."
+           ACCEPT TRAN-DATE FROM DATE YYYYMMDD.
+           ACCEPT TRAN-TIME FROM TIME.
+           MOVE BT-ACCT-NUMBER      TO TRAN-ACCT-NUMBER.
+           MOVE BT-TRAN-TYPE        TO TRAN-TYPE.
+           MOVE BT-TRAN-AMOUNT      TO TRAN-AMOUNT.
+           MOVE 0                   TO TRAN-BALANCE-BEFORE.
+           MOVE 0                   TO TRAN-BALANCE-AFTER.
+           SET TRAN-REJECTED        TO TRUE.
+           MOVE "Compte inconnu"    TO TRAN-REASON.
+           WRITE TRAN-LOG-RECORD.
+
+       200-POST-BATCH-TRANSACTION.
+           MOVE ACCT-BALANCE TO WS-BALANCE-BEFORE.
+           MOVE SPACES TO TRAN-REASON.
+           IF BT-TRAN-TYPE = "dépôt"
+               ADD BT-TRAN-AMOUNT TO ACCT-BALANCE
+               SET TRAN-ACCEPTED TO TRUE
+               ADD BT-TRAN-AMOUNT TO WS-TOTAL-DEPOSITS
+               ADD 1 TO WS-COUNT-POSTED
+               PERFORM 210-REWRITE-MASTER
+           ELSE IF BT-TRAN-TYPE = "retrait"
+               IF BT-TRAN-AMOUNT > ACCT-BALANCE
+                   ADD 1 TO WS-COUNT-REJECTED
+                   SET TRAN-REJECTED TO TRUE
+                   MOVE "Solde insuffisant" TO TRAN-REASON
+                   DISPLAY "Transaction " BT-SEQUENCE-NUMBER
+                       " rejetée : solde insuffisant."
+               ELSE
+                   SUBTRACT BT-TRAN-AMOUNT FROM ACCT-BALANCE
+                   SET TRAN-ACCEPTED TO TRUE
+                   ADD BT-TRAN-AMOUNT TO WS-TOTAL-WITHDRAWALS
+                   ADD 1 TO WS-COUNT-POSTED
+                   PERFORM 210-REWRITE-MASTER
+               END-IF
+           ELSE
+               ADD 1 TO WS-COUNT-REJECTED
+               SET TRAN-REJECTED TO TRUE
+               MOVE "Type de transaction invalide" TO TRAN-REASON
+               DISPLAY "Transaction " BT-SEQUENCE-NUMBER
+                   " rejetée : type invalide."
+           END-IF.
+
+           ACCEPT TRAN-DATE FROM DATE YYYYMMDD.
+           ACCEPT TRAN-TIME FROM TIME.
+           MOVE BT-ACCT-NUMBER       TO TRAN-ACCT-NUMBER.
+           MOVE BT-TRAN-TYPE         TO TRAN-TYPE.
+           MOVE BT-TRAN-AMOUNT       TO TRAN-AMOUNT.
+           MOVE WS-BALANCE-BEFORE    TO TRAN-BALANCE-BEFORE.
+           MOVE ACCT-BALANCE         TO TRAN-BALANCE-AFTER.
+           WRITE TRAN-LOG-RECORD.
+
+       210-REWRITE-MASTER.
+           ACCEPT ACCT-LAST-ACTIVITY-DATE FROM DATE YYYYMMDD.
+           REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                   DISPLAY "Erreur de mise à jour du compte : "
+                       WS-ACCT-FILE-STATUS
+           END-REWRITE.
+
+       220-UPDATE-CHECKPOINT.
+           MOVE BT-SEQUENCE-NUMBER TO CKPT-LAST-SEQUENCE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF NOT WS-CKPT-OK
+               DISPLAY "Impossible d'ouvrir le fichier de"
+               DISPLAY "reprise : " WS-CKPT-FILE-STATUS
+               STOP RUN
+           END-IF.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       230-RESET-CHECKPOINT.
+           MOVE 0 TO CKPT-LAST-SEQUENCE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF NOT WS-CKPT-OK
+               DISPLAY "Impossible d'ouvrir le fichier de"
+               DISPLAY "reprise : " WS-CKPT-FILE-STATUS
+               STOP RUN
+           END-IF.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       900-WRITE-SUMMARY.
+           MOVE WS-TOTAL-DEPOSITS TO WS-EDIT-AMOUNT.
+           MOVE SPACES TO SUMMARY-LINE.
+           STRING "TOTAL DEPOTS          : " WS-EDIT-AMOUNT
+               DELIMITED BY SIZE INTO SUMMARY-LINE.
+           WRITE SUMMARY-LINE.
+
+           MOVE WS-TOTAL-WITHDRAWALS TO WS-EDIT-AMOUNT.
+           MOVE SPACES TO SUMMARY-LINE.
+           STRING "TOTAL RETRAITS        : " WS-EDIT-AMOUNT
+               DELIMITED BY SIZE INTO SUMMARY-LINE.
+           WRITE SUMMARY-LINE.
+
+           MOVE WS-COUNT-POSTED TO WS-EDIT-COUNT.
+           MOVE SPACES TO SUMMARY-LINE.
+           STRING "TRANSACTIONS ACCEPTEES: " WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO SUMMARY-LINE.
+           WRITE SUMMARY-LINE.
+
+           MOVE WS-COUNT-REJECTED TO WS-EDIT-COUNT.
+           MOVE SPACES TO SUMMARY-LINE.
+           STRING "TRANSACTIONS REJETEES : " WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO SUMMARY-LINE.
+           WRITE SUMMARY-LINE.
+
+           MOVE WS-COUNT-PENDING TO WS-EDIT-COUNT.
+           MOVE SPACES TO SUMMARY-LINE.
+           STRING "EN ATTENTE D'APPROBATION : " WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO SUMMARY-LINE.
+           WRITE SUMMARY-LINE.
+
+           IF WS-COUNT-PENDING > 0
+               MOVE SPACES TO SUMMARY-LINE
+               STRING "  (non postées - a ressaisir via le"
+                   " programme interactif)"
+                   DELIMITED BY SIZE INTO SUMMARY-LINE
+               WRITE SUMMARY-LINE
+           END-IF.
+
+           DISPLAY "--------------------------------------".
+           DISPLAY "Total dépôts    : " WS-TOTAL-DEPOSITS.
+           DISPLAY "Total retraits  : " WS-TOTAL-WITHDRAWALS.
+           DISPLAY "Acceptées       : " WS-COUNT-POSTED.
+           DISPLAY "Rejetées        : " WS-COUNT-REJECTED.
+           DISPLAY "En attente      : " WS-COUNT-PENDING.
+           DISPLAY "--------------------------------------".
+
+       910-CLOSE-FILES.
+           CLOSE BATCH-TRAN-FILE.
+           CLOSE ACCOUNT-MASTER.
+           CLOSE TRANSACTION-LOG.
+           CLOSE SUMMARY-REPORT.
