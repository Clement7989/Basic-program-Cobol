@@ -1,17 +1,71 @@
-      IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. CalculateBMI.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL BMI-HISTORY-FILE ASSIGN TO "BMIHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  BMI-HISTORY-FILE.
+           COPY BMIHIST.
+
        WORKING-STORAGE SECTION.
+       01  WS-HIST-FILE-STATUS  PIC X(2).
+      *> "05" = optional BMIHIST not found at OPEN EXTEND; GnuCOBOL
+      *> and the mainframe runtime both create it on first write.
+           88  WS-HIST-OK               VALUES "00" "05".
+
+       01  WS-PATIENT-ID  PIC X(8).
        01 WEIGHT      PIC 9(3)V99.  *> Poids en kilogrammes
        01 HEIGHT      PIC 9(2)V99.  *> Taille en mètres
        01 BMI         PIC 9(3)V99.  *> Indice de Masse Corporelle
+       01 BMI-CATEGORY PIC X(12).
 
        PROCEDURE DIVISION.
+       000-MAIN.
+           DISPLAY "Entrée de l'identifiant du patient :".
+           ACCEPT WS-PATIENT-ID.
            DISPLAY "Entrée du poids en kilogrammes :".
            ACCEPT WEIGHT.
-           DISPLAY "Entrée de la taille en mètres (par exemple 1.75) :".
+           DISPLAY "Entrée de la taille en mètres (ex: 1.75) :".
            ACCEPT HEIGHT.
-           COMPUTE BMI = WEIGHT / (HEIGHT * HEIGHT).
+           PERFORM 100-COMPUTE-BMI.
+           PERFORM 200-CLASSIFY-BMI.
            DISPLAY "L'Indice de Masse Corporelle (IMC) est : " BMI.
-           STOP RUN.
\ No newline at end of file
+           DISPLAY "Catégorie : " BMI-CATEGORY.
+           PERFORM 300-APPEND-HISTORY.
+           GOBACK.
+
+       100-COMPUTE-BMI.
+           COMPUTE BMI ROUNDED = WEIGHT / (HEIGHT * HEIGHT).
+
+       200-CLASSIFY-BMI.
+           EVALUATE TRUE
+               WHEN BMI < 18.5
+                   MOVE "Maigreur"     TO BMI-CATEGORY
+               WHEN BMI < 25.0
+                   MOVE "Normal"       TO BMI-CATEGORY
+               WHEN BMI < 30.0
+                   MOVE "Surpoids"     TO BMI-CATEGORY
+               WHEN OTHER
+                   MOVE "Obésité"      TO BMI-CATEGORY
+           END-EVALUATE.
+
+       300-APPEND-HISTORY.
+           OPEN EXTEND BMI-HISTORY-FILE.
+           IF NOT WS-HIST-OK
+               DISPLAY "Impossible d'ouvrir l'historique IMC : "
+                   WS-HIST-FILE-STATUS
+           ELSE
+               MOVE WS-PATIENT-ID TO HIST-PATIENT-ID
+               ACCEPT HIST-DATE FROM DATE YYYYMMDD
+               MOVE WEIGHT        TO HIST-WEIGHT
+               MOVE HEIGHT        TO HIST-HEIGHT
+               MOVE BMI           TO HIST-BMI
+               WRITE BMI-HISTORY-RECORD
+               CLOSE BMI-HISTORY-FILE
+           END-IF.
