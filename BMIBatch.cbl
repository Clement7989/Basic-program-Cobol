@@ -0,0 +1,123 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BMIBatch.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BMI-ROSTER-FILE ASSIGN TO "BMIROSTER"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROSTER-FILE-STATUS.
+
+           SELECT BMI-REPORT-FILE ASSIGN TO "BMIREPORT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+           SELECT OPTIONAL BMI-HISTORY-FILE ASSIGN TO "BMIHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BMI-ROSTER-FILE.
+           COPY BMIIN.
+
+       FD  BMI-REPORT-FILE.
+           COPY BMIRPT.
+
+       FD  BMI-HISTORY-FILE.
+           COPY BMIHIST.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ROSTER-FILE-STATUS  PIC X(2).
+           88  WS-ROSTER-OK               VALUE "00".
+           88  WS-ROSTER-EOF              VALUE "10".
+
+       01  WS-REPORT-FILE-STATUS  PIC X(2).
+           88  WS-REPORT-OK               VALUE "00".
+
+       01  WS-HIST-FILE-STATUS    PIC X(2).
+      *> "05" = optional BMIHIST not found at OPEN EXTEND; GnuCOBOL
+      *> and the mainframe runtime both create it on first write.
+           88  WS-HIST-OK                 VALUES "00" "05".
+
+       01  WS-BMI                 PIC 9(3)V99.
+       01  WS-PATIENT-COUNT       PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       000-MAIN.
+           DISPLAY "--------------------------------------".
+           DISPLAY "   IMC - TRAITEMENT DE LA TOURNEE     ".
+           DISPLAY "--------------------------------------".
+
+           PERFORM 010-OPEN-FILES.
+
+           READ BMI-ROSTER-FILE
+               AT END SET WS-ROSTER-EOF TO TRUE
+           END-READ.
+           PERFORM UNTIL WS-ROSTER-EOF
+               PERFORM 100-PROCESS-PATIENT
+               READ BMI-ROSTER-FILE
+                   AT END SET WS-ROSTER-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+           DISPLAY WS-PATIENT-COUNT " patient(s) traité(s).".
+
+           CLOSE BMI-ROSTER-FILE.
+           CLOSE BMI-REPORT-FILE.
+           CLOSE BMI-HISTORY-FILE.
+           GOBACK.
+
+       010-OPEN-FILES.
+           OPEN INPUT BMI-ROSTER-FILE.
+           IF NOT WS-ROSTER-OK
+               DISPLAY "Impossible d'ouvrir le fichier de la"
+               DISPLAY "tournée : " WS-ROSTER-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT BMI-REPORT-FILE.
+           IF NOT WS-REPORT-OK
+               DISPLAY "Impossible d'ouvrir le rapport IMC : "
+                   WS-REPORT-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN EXTEND BMI-HISTORY-FILE.
+           IF NOT WS-HIST-OK
+               DISPLAY "Impossible d'ouvrir l'historique IMC : "
+                   WS-HIST-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+       100-PROCESS-PATIENT.
+           COMPUTE WS-BMI ROUNDED =
+               BMI-WEIGHT / (BMI-HEIGHT * BMI-HEIGHT).
+
+           MOVE SPACES TO BMI-REPORT-LINE.
+           MOVE BMI-PATIENT-ID TO RPT-PATIENT-ID.
+           MOVE BMI-WEIGHT     TO RPT-WEIGHT.
+           MOVE BMI-HEIGHT     TO RPT-HEIGHT.
+           MOVE WS-BMI         TO RPT-BMI.
+
+           EVALUATE TRUE
+               WHEN WS-BMI < 18.5
+                   MOVE "Maigreur" TO RPT-CATEGORY
+               WHEN WS-BMI < 25.0
+                   MOVE "Normal"   TO RPT-CATEGORY
+               WHEN WS-BMI < 30.0
+                   MOVE "Surpoids" TO RPT-CATEGORY
+               WHEN OTHER
+                   MOVE "Obésité"  TO RPT-CATEGORY
+           END-EVALUATE.
+
+           WRITE BMI-REPORT-LINE.
+           ADD 1 TO WS-PATIENT-COUNT.
+
+           MOVE BMI-PATIENT-ID TO HIST-PATIENT-ID.
+           ACCEPT HIST-DATE FROM DATE YYYYMMDD.
+           MOVE BMI-WEIGHT     TO HIST-WEIGHT.
+           MOVE BMI-HEIGHT     TO HIST-HEIGHT.
+           MOVE WS-BMI         TO HIST-BMI.
+           WRITE BMI-HISTORY-RECORD.
