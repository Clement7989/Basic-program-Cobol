@@ -0,0 +1,36 @@
+//EODRUN   JOB  (ACCTG),'EOD POSTING',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* End-of-day batch posting run for BankAccountBatch.           *
+//* Reads the day's transaction file (BATCHIN), posts each       *
+//* transaction against ACCOUNT-MASTER, appends to TRANLOG, and  *
+//* produces the EODSUMM summary report.                         *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=BANKACCOUNTBATCH
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//ACCTMAST DD   DSN=PROD.BANK.ACCTMAST,DISP=SHR
+//BATCHIN  DD   DSN=PROD.BANK.EODTXN.TODAY,DISP=SHR
+//TRANLOG  DD   DSN=PROD.BANK.TRANLOG,DISP=MOD
+//EODSUMM  DD   DSN=PROD.BANK.EODSUMM.TODAY,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=60)
+//EODCKPT  DD   DSN=PROD.BANK.EODCKPT,DISP=(OLD,CATLG,CATLG),
+//              SPACE=(TRK,(1,1)),
+//              DCB=(RECFM=FB,LRECL=6)
+//* EODCKPT persists the sequence number of the last transaction
+//* successfully posted. On a restart after an abend, re-run this
+//* same step with the same BATCHIN and the job will skip every
+//* transaction already reflected in EODCKPT instead of reposting it.
+//* EODCKPT must be pre-allocated once (e.g. by IDCAMS REPRO of an
+//* empty record) before the first run. DISP=OLD is deliberate: the
+//* program does a plain OPEN OUTPUT per checkpoint write, which on
+//* z/OS replaces the single record from the top of the dataset; a
+//* DISP=MOD here would instead append after every transaction,
+//* leaving 005-READ-CHECKPOINT (which only reads the first record)
+//* stuck on the oldest checkpoint ever written.
+//* Transactions over the approval threshold are logged to TRANLOG
+//* as "en attente d'approbation" and counted on EODSUMM but are NOT
+//* posted by this job and are NOT revisited on restart. Operations
+//* must re-enter each held transaction through the interactive
+//* BankAccount program after reviewing it.
+//SYSOUT   DD   SYSOUT=*
