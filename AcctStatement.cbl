@@ -0,0 +1,101 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AcctStatement.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-LOG ASSIGN TO "TRANLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
+
+           SELECT STATEMENT-PRINT ASSIGN TO "ACCTSTMT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-LOG.
+           COPY TRANLOG.
+
+       FD  STATEMENT-PRINT.
+           COPY STMTLINE.
+
+       WORKING-STORAGE SECTION.
+       01  WS-LOG-FILE-STATUS    PIC X(2).
+           88  WS-LOG-OK                 VALUE "00".
+           88  WS-LOG-EOF                VALUE "10".
+
+       01  WS-PRINT-FILE-STATUS  PIC X(2).
+           88  WS-PRINT-OK               VALUE "00".
+
+       01  WS-STATEMENT-ACCT     PIC 9(6).
+       01  WS-LINES-PRINTED      PIC 9(6) VALUE 0.
+       01  WS-HEADER-LINE        PIC X(60).
+
+       PROCEDURE DIVISION.
+
+       000-MAIN.
+           DISPLAY "--------------------------------------".
+           DISPLAY "     RELEVE DE COMPTE                 ".
+           DISPLAY "--------------------------------------".
+           DISPLAY "Entrée le numéro de compte à imprimer :".
+           ACCEPT WS-STATEMENT-ACCT.
+
+           PERFORM 010-OPEN-FILES.
+           PERFORM 020-WRITE-HEADER.
+
+           READ TRANSACTION-LOG
+               AT END SET WS-LOG-EOF TO TRUE
+           END-READ.
+           PERFORM UNTIL WS-LOG-EOF
+               IF TRAN-ACCT-NUMBER = WS-STATEMENT-ACCT
+                  AND TRAN-ACCEPTED
+                   PERFORM 100-WRITE-STATEMENT-LINE
+               END-IF
+               READ TRANSACTION-LOG
+                   AT END SET WS-LOG-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+           IF WS-LINES-PRINTED = 0
+               DISPLAY "Aucune transaction trouvée pour ce compte."
+           ELSE
+               DISPLAY WS-LINES-PRINTED
+                   " ligne(s) écrite(s) sur le relevé."
+           END-IF.
+
+           CLOSE TRANSACTION-LOG.
+           CLOSE STATEMENT-PRINT.
+           GOBACK.
+
+       010-OPEN-FILES.
+           OPEN INPUT TRANSACTION-LOG.
+           IF NOT WS-LOG-OK
+               DISPLAY "Impossible d'ouvrir le journal des"
+               DISPLAY "transactions : " WS-LOG-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT STATEMENT-PRINT.
+           IF NOT WS-PRINT-OK
+               DISPLAY "Impossible d'ouvrir le fichier de"
+               DISPLAY "relevé : " WS-PRINT-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+       020-WRITE-HEADER.
+           MOVE SPACES TO WS-HEADER-LINE.
+           STRING "RELEVE DU COMPTE " WS-STATEMENT-ACCT
+               DELIMITED BY SIZE INTO WS-HEADER-LINE.
+           MOVE WS-HEADER-LINE TO STATEMENT-LINE.
+           WRITE STATEMENT-LINE.
+
+       100-WRITE-STATEMENT-LINE.
+           MOVE SPACES TO STATEMENT-LINE.
+           MOVE TRAN-ACCT-NUMBER      TO STMT-ACCT-NUMBER.
+           MOVE TRAN-DATE             TO STMT-DATE.
+           MOVE TRAN-TYPE             TO STMT-TRAN-TYPE.
+           MOVE TRAN-AMOUNT           TO STMT-AMOUNT.
+           MOVE TRAN-BALANCE-AFTER    TO STMT-RUNNING-BALANCE.
+           WRITE STATEMENT-LINE.
+           ADD 1 TO WS-LINES-PRINTED.
