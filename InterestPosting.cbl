@@ -0,0 +1,117 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. InterestPosting.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+           SELECT OPTIONAL TRANSACTION-LOG ASSIGN TO "TRANLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+           COPY ACCTREC.
+
+       FD  TRANSACTION-LOG.
+           COPY TRANLOG.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-FILE-STATUS   PIC X(2).
+           88  WS-ACCT-OK                VALUE "00".
+           88  WS-ACCT-EOF               VALUE "10".
+
+       01  WS-LOG-FILE-STATUS    PIC X(2).
+      *> "05" = optional TRANLOG not found at OPEN EXTEND; GnuCOBOL
+      *> and the mainframe runtime both create it on first write.
+           88  WS-LOG-OK                 VALUES "00" "05".
+
+      *> Nominal monthly savings rate: 0.25% (3% per year).
+       01  WS-SAVINGS-MONTHLY-RATE  PIC V9(4) VALUE 0.0025.
+
+       01  WS-INTEREST-AMOUNT    PIC S9(10)V99.
+       01  WS-BALANCE-BEFORE     PIC S9(10)V99.
+       01  WS-ACCOUNTS-CREDITED  PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       000-MAIN.
+           DISPLAY "--------------------------------------".
+           DISPLAY "   AFFECTATION MENSUELLE DES INTERETS ".
+           DISPLAY "--------------------------------------".
+
+           OPEN I-O ACCOUNT-MASTER.
+           IF NOT WS-ACCT-OK
+               DISPLAY "Impossible d'ouvrir le fichier comptes : "
+                   WS-ACCT-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN EXTEND TRANSACTION-LOG.
+           IF NOT WS-LOG-OK
+               CLOSE ACCOUNT-MASTER
+               DISPLAY "Impossible d'ouvrir le journal des"
+               DISPLAY "transactions : " WS-LOG-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+           START ACCOUNT-MASTER KEY IS NOT LESS THAN ACCT-NUMBER
+               INVALID KEY SET WS-ACCT-EOF TO TRUE
+           END-START.
+
+           IF NOT WS-ACCT-EOF
+               READ ACCOUNT-MASTER NEXT RECORD
+                   AT END SET WS-ACCT-EOF TO TRUE
+               END-READ
+           END-IF.
+
+           PERFORM UNTIL WS-ACCT-EOF
+               IF ACCT-TYPE-SAVINGS
+                   PERFORM 100-POST-INTEREST
+               END-IF
+               READ ACCOUNT-MASTER NEXT RECORD
+                   AT END SET WS-ACCT-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+           DISPLAY "Comptes épargne crédités : "
+               WS-ACCOUNTS-CREDITED.
+
+           CLOSE ACCOUNT-MASTER.
+           CLOSE TRANSACTION-LOG.
+           STOP RUN.
+
+       100-POST-INTEREST.
+           MOVE ACCT-BALANCE TO WS-BALANCE-BEFORE.
+           COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+               ACCT-BALANCE * WS-SAVINGS-MONTHLY-RATE.
+
+           IF WS-INTEREST-AMOUNT > 0
+               ADD WS-INTEREST-AMOUNT TO ACCT-BALANCE
+               ACCEPT ACCT-LAST-ACTIVITY-DATE FROM DATE YYYYMMDD
+               REWRITE ACCOUNT-RECORD
+                   INVALID KEY
+                       DISPLAY "Erreur de mise à jour du compte : "
+                           WS-ACCT-FILE-STATUS
+               END-REWRITE
+               PERFORM 200-WRITE-AUDIT-RECORD
+               ADD 1 TO WS-ACCOUNTS-CREDITED
+           END-IF.
+
+       200-WRITE-AUDIT-RECORD.
+           ACCEPT TRAN-DATE FROM DATE YYYYMMDD.
+           ACCEPT TRAN-TIME FROM TIME.
+           MOVE ACCT-NUMBER          TO TRAN-ACCT-NUMBER.
+           MOVE "intérêt"            TO TRAN-TYPE.
+           MOVE WS-INTEREST-AMOUNT   TO TRAN-AMOUNT.
+           MOVE WS-BALANCE-BEFORE    TO TRAN-BALANCE-BEFORE.
+           MOVE ACCT-BALANCE         TO TRAN-BALANCE-AFTER.
+           SET TRAN-ACCEPTED         TO TRUE.
+           MOVE SPACES               TO TRAN-REASON.
+           WRITE TRAN-LOG-RECORD.
