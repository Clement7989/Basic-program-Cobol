@@ -1,17 +1,210 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ConvertTemperature.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TEMP-READING-FILE ASSIGN TO "TEMPIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-READING-FILE-STATUS.
+
+           SELECT TEMP-REPORT-FILE ASSIGN TO "TEMPREPORT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TEMP-READING-FILE.
+           COPY TEMPIN.
+
+       FD  TEMP-REPORT-FILE.
+           COPY TEMPRPT.
+
        WORKING-STORAGE SECTION.
-       01 CELSIUS    PIC S9(4)V99.  *> Champ pour la température en Celsius avec 2 décimales
-       01 FAHRENHEIT PIC S9(4)V99.  *> Champ pour la température en Fahrenheit avec 2 décimales
-       01 DISPLAY-CELSIUS PIC ZZ9.99. *> Champ pour l'affichage formaté
+       01  WS-READING-FILE-STATUS  PIC X(2).
+           88  WS-READING-OK              VALUE "00".
+           88  WS-READING-EOF             VALUE "10".
+
+       01  WS-REPORT-FILE-STATUS   PIC X(2).
+           88  WS-REPORT-OK               VALUE "00".
+
+       01  WS-MODE                 PIC X(1).
+           88  WS-MODE-INTERACTIVE        VALUE "I" "i".
+           88  WS-MODE-BATCH              VALUE "B" "b".
+
+       01  WS-DIRECTION             PIC X(1).
+           88  WS-DIRECTION-VALID          VALUES "1" "2" "3" "4" "5"
+                                                   "6".
+
+       01  CELSIUS      PIC S9(4)V99.  *> Température en Celsius
+       01  FAHRENHEIT   PIC S9(4)V99.  *> Température en Fahrenheit
+       01  KELVIN       PIC S9(4)V99.  *> Température en Kelvin
+       01  WS-INPUT-VALUE  PIC S9(4)V99.
+       01  WS-OUTPUT-VALUE PIC S9(4)V99.
+       01  WS-VALID-READING PIC X(1) VALUE "Y".
+           88  READING-IS-VALID           VALUE "Y".
+
+      *> Champs d'affichage édités, pour l'entrée et le résultat.
+       01  DISPLAY-INPUT-VALUE  PIC ZZZ9.99-.
+       01  DISPLAY-CELSIUS      PIC ZZZ9.99-.
 
        PROCEDURE DIVISION.
-           DISPLAY "Entrée de la température en degrés Fahrenheit :".
-           ACCEPT FAHRENHEIT.
-           COMPUTE CELSIUS = (FAHRENHEIT - 32) * 5 / 9.
-           MOVE CELSIUS TO DISPLAY-CELSIUS.
-           DISPLAY "La température en degrés Celsius est : "
-            DISPLAY-CELSIUS.
-           STOP RUN.
+       000-MAIN.
+           DISPLAY "--------------------------------------".
+           DISPLAY "   CONVERSION DE TEMPERATURE          ".
+           DISPLAY "--------------------------------------".
+           DISPLAY "Mode : (I)nteractif ou (B)atch ?".
+           ACCEPT WS-MODE.
+
+           IF WS-MODE-BATCH
+               PERFORM 500-RUN-BATCH
+           ELSE
+               PERFORM 100-RUN-INTERACTIVE
+           END-IF.
+           GOBACK.
+
+       100-RUN-INTERACTIVE.
+           MOVE SPACES TO WS-DIRECTION.
+           PERFORM UNTIL WS-DIRECTION-VALID
+               DISPLAY "Choisissez le sens de conversion :"
+               DISPLAY "  1 = Fahrenheit -> Celsius"
+               DISPLAY "  2 = Celsius -> Fahrenheit"
+               DISPLAY "  3 = Celsius -> Kelvin"
+               DISPLAY "  4 = Kelvin -> Celsius"
+               DISPLAY "  5 = Fahrenheit -> Kelvin"
+               DISPLAY "  6 = Kelvin -> Fahrenheit"
+               ACCEPT WS-DIRECTION
+               IF NOT WS-DIRECTION-VALID
+                   DISPLAY "Choix invalide."
+               END-IF
+           END-PERFORM.
+
+           MOVE "N" TO WS-VALID-READING.
+           PERFORM UNTIL READING-IS-VALID
+               DISPLAY "Entrée de la température à convertir :"
+               ACCEPT WS-INPUT-VALUE
+               PERFORM 150-VALIDATE-RANGE
+               IF NOT READING-IS-VALID
+                   DISPLAY "Température physiquement impossible :"
+                   DISPLAY "inférieure au zéro absolu. Réessayez."
+               END-IF
+           END-PERFORM.
+
+           MOVE WS-INPUT-VALUE TO DISPLAY-INPUT-VALUE.
+           DISPLAY "Température saisie                : "
+               DISPLAY-INPUT-VALUE.
+
+           PERFORM 200-CONVERT.
+
+           MOVE WS-OUTPUT-VALUE TO DISPLAY-CELSIUS.
+           DISPLAY "Le résultat de la conversion est : "
+               DISPLAY-CELSIUS.
+
+       150-VALIDATE-RANGE.
+           SET READING-IS-VALID TO TRUE.
+           EVALUATE WS-DIRECTION
+               WHEN "1"
+               WHEN "5"
+                   IF WS-INPUT-VALUE < -459.67
+                       MOVE "N" TO WS-VALID-READING
+                   END-IF
+               WHEN "2"
+               WHEN "3"
+                   IF WS-INPUT-VALUE < -273.15
+                       MOVE "N" TO WS-VALID-READING
+                   END-IF
+               WHEN "4"
+               WHEN "6"
+                   IF WS-INPUT-VALUE < 0
+                       MOVE "N" TO WS-VALID-READING
+                   END-IF
+               WHEN OTHER
+                   MOVE "N" TO WS-VALID-READING
+           END-EVALUATE.
+
+       200-CONVERT.
+           EVALUATE WS-DIRECTION
+               WHEN "1"
+                   MOVE WS-INPUT-VALUE TO FAHRENHEIT
+                   COMPUTE CELSIUS = (FAHRENHEIT - 32) * 5 / 9
+                   MOVE CELSIUS TO WS-OUTPUT-VALUE
+               WHEN "2"
+                   MOVE WS-INPUT-VALUE TO CELSIUS
+                   COMPUTE FAHRENHEIT = CELSIUS * 9 / 5 + 32
+                   MOVE FAHRENHEIT TO WS-OUTPUT-VALUE
+               WHEN "3"
+                   MOVE WS-INPUT-VALUE TO CELSIUS
+                   COMPUTE KELVIN = CELSIUS + 273.15
+                   MOVE KELVIN TO WS-OUTPUT-VALUE
+               WHEN "4"
+                   MOVE WS-INPUT-VALUE TO KELVIN
+                   COMPUTE CELSIUS = KELVIN - 273.15
+                   MOVE CELSIUS TO WS-OUTPUT-VALUE
+               WHEN "5"
+                   MOVE WS-INPUT-VALUE TO FAHRENHEIT
+                   COMPUTE KELVIN = (FAHRENHEIT - 32) * 5 / 9 + 273.15
+                   MOVE KELVIN TO WS-OUTPUT-VALUE
+               WHEN "6"
+                   MOVE WS-INPUT-VALUE TO KELVIN
+                   COMPUTE FAHRENHEIT = (KELVIN - 273.15) * 9 / 5 + 32
+                   MOVE FAHRENHEIT TO WS-OUTPUT-VALUE
+           END-EVALUATE.
+
+       500-RUN-BATCH.
+           PERFORM 510-OPEN-BATCH-FILES.
+
+           READ TEMP-READING-FILE
+               AT END SET WS-READING-EOF TO TRUE
+           END-READ.
+           PERFORM UNTIL WS-READING-EOF
+               PERFORM 520-PROCESS-READING
+               READ TEMP-READING-FILE
+                   AT END SET WS-READING-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE TEMP-READING-FILE.
+           CLOSE TEMP-REPORT-FILE.
+
+       510-OPEN-BATCH-FILES.
+           OPEN INPUT TEMP-READING-FILE.
+           IF NOT WS-READING-OK
+               DISPLAY "Impossible d'ouvrir le fichier de"
+               DISPLAY "relevés : " WS-READING-FILE-STATUS
+               GOBACK
+           END-IF.
+
+           OPEN OUTPUT TEMP-REPORT-FILE.
+           IF NOT WS-REPORT-OK
+               DISPLAY "Impossible d'ouvrir le rapport de"
+               DISPLAY "conversion : " WS-REPORT-FILE-STATUS
+               CLOSE TEMP-READING-FILE
+               GOBACK
+           END-IF.
+
+       520-PROCESS-READING.
+           MOVE SPACES TO TEMP-REPORT-LINE.
+           MOVE TR-DIRECTION TO WS-DIRECTION.
+           MOVE TR-VALUE     TO WS-INPUT-VALUE.
+           PERFORM 150-VALIDATE-RANGE.
+
+           IF READING-IS-VALID
+               PERFORM 200-CONVERT
+               MOVE "OK" TO TRPT-STATUS
+           ELSE
+               MOVE 0 TO WS-OUTPUT-VALUE
+               MOVE "HORS LIMITE" TO TRPT-STATUS
+           END-IF.
+
+           MOVE WS-INPUT-VALUE  TO TRPT-INPUT-VALUE.
+           MOVE WS-OUTPUT-VALUE TO TRPT-OUTPUT-VALUE.
+           EVALUATE TR-DIRECTION
+               WHEN "1" MOVE "F -> C"      TO TRPT-DIRECTION
+               WHEN "2" MOVE "C -> F"      TO TRPT-DIRECTION
+               WHEN "3" MOVE "C -> K"      TO TRPT-DIRECTION
+               WHEN "4" MOVE "K -> C"      TO TRPT-DIRECTION
+               WHEN "5" MOVE "F -> K"      TO TRPT-DIRECTION
+               WHEN "6" MOVE "K -> F"      TO TRPT-DIRECTION
+               WHEN OTHER MOVE "INCONNU"   TO TRPT-DIRECTION
+           END-EVALUATE.
+           WRITE TEMP-REPORT-LINE.
